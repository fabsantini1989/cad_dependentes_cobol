@@ -0,0 +1,169 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. EXTDPND.
+000030 AUTHOR. SANTINI SOLUTIONS.
+000040 INSTALLATION. DEPARTAMENTO DE PESSOAL.
+000050 DATE-WRITTEN. 09/08/2026.
+000060 DATE-COMPILED.
+000070***********************************************************
+000080* EXTRACAO DE DEPENDENTES PARA A OPERADORA DE SAUDE.       *
+000090* LE TODO O CADDPND E GERA UM ARQUIVO CSV NO LAYOUT        *
+000100* ESPERADO PELA IMPORTACAO DE ELEGIBILIDADE DA OPERADORA,  *
+000110* COM UMA LINHA POR DEPENDENTE: ATIVO (INCLUSAO) OU        *
+000120* BAIXADO/DESATIVADO (EXCLUSAO). A EXTRACAO E SEMPRE DO    *
+000121* CADASTRO COMPLETO A CADA EXECUCAO (NAO HA CONTROLE DE    *
+000122* ULTIMA EXTRACAO); CABE A OPERADORA IDENTIFICAR O QUE JA  *
+000123* FOI IMPORTADO ANTERIORMENTE.                             *
+000140***********************************************************
+000150* HISTORICO DE ALTERACOES
+000160* DATA       AUTOR   DESCRICAO
+000170* 09/08/2026 SSM     PROGRAMA CRIADO
+000180*----------------------------------------------------------------
+000190 ENVIRONMENT DIVISION.
+000200 CONFIGURATION SECTION.
+000210 SPECIAL-NAMES.
+000220               DECIMAL-POINT IS COMMA.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT CADDPND ASSIGN TO DISK
+000260              ORGANIZATION IS INDEXED
+000270              ACCESS MODE  IS SEQUENTIAL
+000280              RECORD KEY   IS CAD-CHAVE
+000290              ALTERNATE RECORD KEY IS CHAPA
+000300                           WITH DUPLICATES
+000310              FILE STATUS  IS ST-ERRO.
+000320     SELECT EXTDPND ASSIGN TO DISK
+000330              ORGANIZATION IS LINE SEQUENTIAL
+000340              FILE STATUS  IS ST-ERRO2.
+000350*
+000360*-----------------------------------------------------------------
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD CADDPND
+000400         LABEL RECORD IS STANDARD
+000410         VALUE OF FILE-ID IS "CADDPND.DAT".
+000420     COPY "regdpnd.cpy".
+000430*
+000440 FD EXTDPND
+000450         LABEL RECORD IS STANDARD
+000460         VALUE OF FILE-ID IS "EXTDPND.CSV".
+000470 01 LINHA-EXT                  PIC X(132).
+000480*-----------------------------------------------------------------
+000490 WORKING-STORAGE SECTION.
+000500 77 ST-ERRO          PIC X(02) VALUE "00".
+000510 77 ST-ERRO2         PIC X(02) VALUE "00".
+000520 77 W-FIM-ARQ        PIC X(01) VALUE "N".
+000530     88 FIM-ARQUIVO              VALUE "S".
+000540 77 W-TOT-INCLUSAO   PIC 9(06) VALUE ZEROS.
+000550 77 W-TOT-EXCLUSAO   PIC 9(06) VALUE ZEROS.
+000560 77 W-ACAO           PIC X(01) VALUE SPACES.
+000570 01 TXGRAU           PIC X(14) VALUE SPACES.
+000580*
+000590     COPY "tabgrau.cpy".
+000600*
+000610 01 LIN-CABEC.
+000620     03 FILLER       PIC X(06) VALUE "CHAPA,".
+000630     03 FILLER       PIC X(04) VALUE "SEQ,".
+000640     03 FILLER       PIC X(19) VALUE "NOME DO DEPENDENTE,".
+000650     03 FILLER       PIC X(11) VALUE "DATANASC,".
+000660     03 FILLER       PIC X(06) VALUE "SEXO,".
+000670     03 FILLER       PIC X(17) VALUE "GRAU PARENTESCO,".
+000680     03 FILLER       PIC X(05) VALUE "INSS,".
+000690     03 FILLER       PIC X(04) VALUE "ACAO".
+000700     03 FILLER       PIC X(43) VALUE SPACES.
+000710*
+000720 01 LIN-DETALHE.
+000730     03 LD-CHAPA     PIC 9(06).
+000740     03 FILLER       PIC X(01) VALUE ",".
+000750     03 LD-SEQ       PIC 9(01).
+000760     03 FILLER       PIC X(01) VALUE ",".
+000770     03 LD-NOME      PIC X(30).
+000780     03 FILLER       PIC X(01) VALUE ",".
+000790     03 LD-DATANASC  PIC 99/99/9999.
+000800     03 FILLER       PIC X(01) VALUE ",".
+000810     03 LD-SEXO      PIC X(01).
+000820     03 FILLER       PIC X(01) VALUE ",".
+000830     03 LD-GRAU      PIC X(14).
+000840     03 FILLER       PIC X(01) VALUE ",".
+000850     03 LD-INSS      PIC X(01).
+000860     03 FILLER       PIC X(01) VALUE ",".
+000870     03 LD-ACAO      PIC X(01).
+000880     03 FILLER       PIC X(56) VALUE SPACES.
+000890*
+000900 01 LIN-BRANCO       PIC X(132) VALUE SPACES.
+000910*-----------------------------------------------------------------
+000920 PROCEDURE DIVISION.
+000930 0000-MAINLINE.
+000940     PERFORM 1000-INICIALIZA  THRU 1000-EXIT.
+000950     PERFORM 2000-PROCESSA    THRU 2000-EXIT
+000960             UNTIL FIM-ARQUIVO.
+000970     PERFORM 8000-FINALIZA    THRU 8000-EXIT.
+000980     STOP RUN.
+000990*
+001000*---------[ ABERTURA DOS ARQUIVOS E PRIMEIRA LEITURA ]------------
+001010 1000-INICIALIZA.
+001020     OPEN INPUT  CADDPND
+001030     IF ST-ERRO NOT = "00"
+001040        DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADDPND: " ST-ERRO
+001050        STOP RUN
+001060     END-IF
+001070     OPEN OUTPUT EXTDPND
+001080     IF ST-ERRO2 NOT = "00"
+001090        DISPLAY "ERRO NA ABERTURA DO ARQUIVO EXTDPND: " ST-ERRO2
+001100        STOP RUN
+001110     END-IF
+001120     WRITE LINHA-EXT FROM LIN-CABEC
+001130     PERFORM 4000-LER-CADDPND THRU 4000-EXIT.
+001140 1000-EXIT.
+001150     EXIT.
+001160*
+001170*---------[ LACO PRINCIPAL DE PROCESSAMENTO ]---------------------
+001180 2000-PROCESSA.
+001190     IF STATS = "A"
+001200        MOVE "I" TO W-ACAO
+001210        ADD 1 TO W-TOT-INCLUSAO
+001220        PERFORM 3000-GRAVA-LINHA THRU 3000-EXIT
+001230     ELSE
+001240        IF STATS = "X" OR STATS = "D"
+001250           MOVE "E" TO W-ACAO
+001260           ADD 1 TO W-TOT-EXCLUSAO
+001270           PERFORM 3000-GRAVA-LINHA THRU 3000-EXIT
+001280        END-IF
+001290     END-IF
+001300     PERFORM 4000-LER-CADDPND THRU 4000-EXIT.
+001310 2000-EXIT.
+001320     EXIT.
+001330*
+001340*---------[ TRADUCAO DO GRAU E GRAVACAO DA LINHA CSV ]-------------
+001350 3000-GRAVA-LINHA.
+001360     MOVE TTIPGRAU (GRAU + 1) TO TXGRAU
+001370     MOVE CHAPA      TO LD-CHAPA
+001380     MOVE SEQ        TO LD-SEQ
+001390     MOVE NOMEDPND   TO LD-NOME
+001400     MOVE DATANASC   TO LD-DATANASC
+001410     MOVE SEXO       TO LD-SEXO
+001420     MOVE TXGRAU     TO LD-GRAU
+001430     MOVE DPNDINSS   TO LD-INSS
+001440     MOVE W-ACAO     TO LD-ACAO
+001450     WRITE LINHA-EXT FROM LIN-DETALHE.
+001460 3000-EXIT.
+001470     EXIT.
+001480*
+001490*---------[ LEITURA SEQUENCIAL DO CADDPND ]------------------------
+001500 4000-LER-CADDPND.
+001510     READ CADDPND NEXT RECORD
+001520         AT END
+001530            MOVE "S" TO W-FIM-ARQ
+001540         NOT AT END
+001550            NEXT SENTENCE
+001560     END-READ.
+001570 4000-EXIT.
+001580     EXIT.
+001590*
+001600*---------[ TOTAIS E ENCERRAMENTO ]---------------------------------
+001610 8000-FINALIZA.
+001620     DISPLAY "TOTAL DE INCLUSOES ENVIADAS : " W-TOT-INCLUSAO
+001630     DISPLAY "TOTAL DE EXCLUSOES ENVIADAS : " W-TOT-EXCLUSAO
+001640     CLOSE CADDPND
+001650     CLOSE EXTDPND.
+001660 8000-EXIT.
+001670     EXIT.
