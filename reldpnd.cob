@@ -0,0 +1,200 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. RELDPND.
+000030 AUTHOR. SANTINI SOLUTIONS.
+000040 INSTALLATION. DEPARTAMENTO DE PESSOAL.
+000050 DATE-WRITTEN. 09/08/2026.
+000060 DATE-COMPILED.
+000070***********************************************************
+000080* RELATORIO DE DEPENDENTES POR CHAPA (CENSO DE DEPENDENTES)*
+000090* LE O CADDPND EM SEQUENCIA (CHAPA/SEQ) E EMITE UM LISTAGEM *
+000100* QUEBRADA POR CHAPA, COM O TOTAL GERAL DE DEPENDENTES      *
+000110* ATIVOS (STATS = "A") AO FINAL.                            *
+000120***********************************************************
+000130* HISTORICO DE ALTERACOES
+000140* DATA       AUTOR   DESCRICAO
+000150* 09/08/2026 SSM     PROGRAMA CRIADO
+000160*----------------------------------------------------------------
+000170 ENVIRONMENT DIVISION.
+000180 CONFIGURATION SECTION.
+000190 SPECIAL-NAMES.
+000200               DECIMAL-POINT IS COMMA.
+000210 INPUT-OUTPUT SECTION.
+000220 FILE-CONTROL.
+000230     SELECT CADDPND ASSIGN TO DISK
+000240              ORGANIZATION IS INDEXED
+000250              ACCESS MODE  IS SEQUENTIAL
+000260              RECORD KEY   IS CAD-CHAVE
+000270              ALTERNATE RECORD KEY IS CHAPA
+000280                           WITH DUPLICATES
+000290              FILE STATUS  IS ST-ERRO.
+000300     SELECT RELDPND ASSIGN TO DISK
+000310              ORGANIZATION IS LINE SEQUENTIAL
+000320              FILE STATUS  IS ST-ERRO2.
+000330*
+000340*-----------------------------------------------------------------
+000350 DATA DIVISION.
+000360 FILE SECTION.
+000370 FD CADDPND
+000380         LABEL RECORD IS STANDARD
+000390         VALUE OF FILE-ID IS "CADDPND.DAT".
+000400     COPY "regdpnd.cpy".
+000410*
+000420 FD RELDPND
+000430         LABEL RECORD IS STANDARD
+000440         VALUE OF FILE-ID IS "RELDPND.LST".
+000450 01 LINHA-REL                  PIC X(132).
+000460*-----------------------------------------------------------------
+000470 WORKING-STORAGE SECTION.
+000480 77 ST-ERRO          PIC X(02) VALUE "00".
+000490 77 ST-ERRO2         PIC X(02) VALUE "00".
+000500 77 W-FIM-ARQ        PIC X(01) VALUE "N".
+000510     88 FIM-ARQUIVO              VALUE "S".
+000520 77 W-CHAPA-ANT      PIC 9(06) VALUE ZEROS.
+000530 77 W-PRIMEIRA-CHAPA PIC X(01) VALUE "S".
+000540 77 W-PAGINA         PIC 9(04) VALUE ZEROS.
+000550 77 W-TOT-ATIVOS     PIC 9(06) VALUE ZEROS.
+000560 01 TXGRAU           PIC X(14) VALUE SPACES.
+000570 01 TXSTATS          PIC X(16) VALUE SPACES.
+000580*
+000590     COPY "tabgrau.cpy".
+000600*
+000610 01 LIN-CABEC1.
+000620     03 FILLER       PIC X(35) VALUE
+000630        "RELATORIO DE DEPENDENTES POR CHAPA".
+000640     03 FILLER       PIC X(70) VALUE SPACES.
+000650     03 FILLER       PIC X(08) VALUE "PAGINA:".
+000660     03 LC1-PAGINA   PIC ZZZ9.
+000670     03 FILLER       PIC X(15) VALUE SPACES.
+000680*
+000690 01 LIN-CABEC2.
+000700     03 FILLER       PIC X(08) VALUE "CHAPA:".
+000710     03 LC2-CHAPA    PIC 9(06).
+000720     03 FILLER       PIC X(118) VALUE SPACES.
+000730*
+000740 01 LIN-CABEC3.
+000750     03 FILLER       PIC X(30) VALUE "NOME DO DEPENDENTE".
+000760     03 FILLER       PIC X(16) VALUE "GRAU PARENTESCO".
+000770     03 FILLER       PIC X(14) VALUE "DATA NASC.".
+000780     03 FILLER       PIC X(16) VALUE "STATUS".
+000790     03 FILLER       PIC X(56) VALUE SPACES.
+000800*
+000810 01 LIN-DETALHE.
+000820     03 LD-NOME      PIC X(30).
+000830     03 FILLER       PIC X(02) VALUE SPACES.
+000840     03 LD-GRAU      PIC X(14).
+000850     03 FILLER       PIC X(02) VALUE SPACES.
+000860     03 LD-DATANASC  PIC 99/99/9999.
+000870     03 FILLER       PIC X(04) VALUE SPACES.
+000880     03 LD-STATUS    PIC X(16).
+000890     03 FILLER       PIC X(52) VALUE SPACES.
+000900*
+000910 01 LIN-TOTAL.
+000920     03 FILLER       PIC X(40) VALUE
+000930        "TOTAL GERAL DE DEPENDENTES ATIVOS: ".
+000940     03 LT-TOTAL     PIC ZZZ.ZZ9.
+000950     03 FILLER       PIC X(85) VALUE SPACES.
+000960*
+000970 01 LIN-BRANCO       PIC X(132) VALUE SPACES.
+000980*-----------------------------------------------------------------
+000990 PROCEDURE DIVISION.
+001000 0000-MAINLINE.
+001010     PERFORM 1000-INICIALIZA  THRU 1000-EXIT.
+001020     PERFORM 2000-PROCESSA    THRU 2000-EXIT
+001030             UNTIL FIM-ARQUIVO.
+001040     PERFORM 8000-FINALIZA    THRU 8000-EXIT.
+001050     STOP RUN.
+001060*
+001070*---------[ ABERTURA DOS ARQUIVOS E PRIMEIRA LEITURA ]------------
+001080 1000-INICIALIZA.
+001090     OPEN INPUT  CADDPND
+001100     IF ST-ERRO NOT = "00"
+001110        DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADDPND: " ST-ERRO
+001120        STOP RUN
+001130     END-IF
+001140     OPEN OUTPUT RELDPND
+001150     IF ST-ERRO2 NOT = "00"
+001160        DISPLAY "ERRO NA ABERTURA DO ARQUIVO RELDPND: " ST-ERRO2
+001170        STOP RUN
+001180     END-IF
+001190     PERFORM 4000-LER-CADDPND THRU 4000-EXIT.
+001200 1000-EXIT.
+001210     EXIT.
+001220*
+001230*---------[ LACO PRINCIPAL DE PROCESSAMENTO ]---------------------
+001240 2000-PROCESSA.
+001250     IF W-PRIMEIRA-CHAPA = "S" OR CHAPA NOT = W-CHAPA-ANT
+001260        PERFORM 5000-NOVA-PAGINA THRU 5000-EXIT
+001270     END-IF
+001280     PERFORM 3000-TRADUZ-GRAU   THRU 3000-EXIT
+001290     PERFORM 3100-TRADUZ-STATUS THRU 3100-EXIT
+001300     MOVE NOMEDPND   TO LD-NOME
+001310     MOVE TXGRAU     TO LD-GRAU
+001320     MOVE DATANASC   TO LD-DATANASC
+001330     MOVE TXSTATS    TO LD-STATUS
+001340     WRITE LINHA-REL FROM LIN-DETALHE
+001350     IF STATS = "A"
+001360        ADD 1 TO W-TOT-ATIVOS
+001370     END-IF
+001380     MOVE CHAPA TO W-CHAPA-ANT
+001390     PERFORM 4000-LER-CADDPND THRU 4000-EXIT.
+001400 2000-EXIT.
+001410     EXIT.
+001420*
+001430*---------[ TRADUCAO DO GRAU DE PARENTESCO VIA TABGRAU ]----------
+001440 3000-TRADUZ-GRAU.
+001450     MOVE TTIPGRAU (GRAU + 1) TO TXGRAU.
+001460 3000-EXIT.
+001470     EXIT.
+001480*
+001490*---------[ TRADUCAO DO STATUS DO DEPENDENTE ]---------------------
+001500 3100-TRADUZ-STATUS.
+001510     IF STATS = "A" MOVE "ATIVA" TO TXSTATS
+001520     ELSE
+001530      IF STATS = "S" MOVE "SUSPENSA" TO TXSTATS
+001540      ELSE
+001550       IF STATS = "D" MOVE "DESATIVADA" TO TXSTATS
+001560       ELSE
+001570        IF STATS = "X" MOVE "EX DEPENDENTE" TO TXSTATS
+001580        ELSE
+001590         MOVE "** INVALIDO **" TO TXSTATS.
+001600 3100-EXIT.
+001610     EXIT.
+001620*
+001630*---------[ LEITURA SEQUENCIAL DO CADDPND ]------------------------
+001640 4000-LER-CADDPND.
+001650     READ CADDPND NEXT RECORD
+001660         AT END
+001670            MOVE "S" TO W-FIM-ARQ
+001680         NOT AT END
+001690            NEXT SENTENCE
+001700     END-READ.
+001710 4000-EXIT.
+001720     EXIT.
+001730*
+001740*---------[ QUEBRA DE CHAPA / CABECALHO DE PAGINA ]----------------
+001750 5000-NOVA-PAGINA.
+001760     IF W-PRIMEIRA-CHAPA NOT = "S"
+001770        WRITE LINHA-REL FROM LIN-BRANCO
+001780              AFTER ADVANCING PAGE
+001790     END-IF
+001800     ADD 1 TO W-PAGINA
+001810     MOVE W-PAGINA TO LC1-PAGINA
+001820     MOVE CHAPA    TO LC2-CHAPA
+001830     WRITE LINHA-REL FROM LIN-CABEC1
+001840     WRITE LINHA-REL FROM LIN-BRANCO
+001850     WRITE LINHA-REL FROM LIN-CABEC2
+001860     WRITE LINHA-REL FROM LIN-BRANCO
+001870     WRITE LINHA-REL FROM LIN-CABEC3
+001880     MOVE "N" TO W-PRIMEIRA-CHAPA.
+001890 5000-EXIT.
+001900     EXIT.
+001910*
+001920*---------[ TOTAIS E ENCERRAMENTO ]---------------------------------
+001930 8000-FINALIZA.
+001940     WRITE LINHA-REL FROM LIN-BRANCO
+001950     MOVE W-TOT-ATIVOS TO LT-TOTAL
+001960     WRITE LINHA-REL FROM LIN-TOTAL
+001970     CLOSE CADDPND
+001980     CLOSE RELDPND.
+001990 8000-EXIT.
+002000     EXIT.
