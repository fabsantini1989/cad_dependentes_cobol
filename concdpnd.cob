@@ -0,0 +1,167 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CONCDPND.
+000030 AUTHOR. SANTINI SOLUTIONS.
+000040 INSTALLATION. DEPARTAMENTO DE PESSOAL.
+000050 DATE-WRITTEN. 09/08/2026.
+000060 DATE-COMPILED.
+000070***********************************************************
+000080* RELATORIO DE CONCILIACAO STATS X DPNDINSS/DPNDIR.        *
+000090* LE O CADDPND E LISTA TODO REGDPND ONDE STATS = "D" OU     *
+000100* "X" (DEPENDENTE DESATIVADO/EX DEPENDENTE) MAS DPNDINSS OU *
+000110* DPNDIR AINDA ESTEJA "S" OU "E", OU SEJA, REGISTROS QUE    *
+000120* CONTINUARIAM GERANDO DESCONTO DE INSS/IR INDEVIDO.        *
+000130***********************************************************
+000140* HISTORICO DE ALTERACOES
+000150* DATA       AUTOR   DESCRICAO
+000160* 09/08/2026 SSM     PROGRAMA CRIADO
+000170*----------------------------------------------------------------
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SPECIAL-NAMES.
+000210               DECIMAL-POINT IS COMMA.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT CADDPND ASSIGN TO DISK
+000250              ORGANIZATION IS INDEXED
+000260              ACCESS MODE  IS SEQUENTIAL
+000270              RECORD KEY   IS CAD-CHAVE
+000280              ALTERNATE RECORD KEY IS CHAPA
+000290                           WITH DUPLICATES
+000300              FILE STATUS  IS ST-ERRO.
+000310     SELECT RELCONC ASSIGN TO DISK
+000320              ORGANIZATION IS LINE SEQUENTIAL
+000330              FILE STATUS  IS ST-ERRO2.
+000340*
+000350*-----------------------------------------------------------------
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD CADDPND
+000390         LABEL RECORD IS STANDARD
+000400         VALUE OF FILE-ID IS "CADDPND.DAT".
+000410     COPY "regdpnd.cpy".
+000420*
+000430 FD RELCONC
+000440         LABEL RECORD IS STANDARD
+000450         VALUE OF FILE-ID IS "RELCONC.LST".
+000460 01 LINHA-REL                  PIC X(132).
+000470*-----------------------------------------------------------------
+000480 WORKING-STORAGE SECTION.
+000490 77 ST-ERRO          PIC X(02) VALUE "00".
+000500 77 ST-ERRO2         PIC X(02) VALUE "00".
+000510 77 W-FIM-ARQ        PIC X(01) VALUE "N".
+000520     88 FIM-ARQUIVO              VALUE "S".
+000530 77 W-TOT-DIVERG     PIC 9(06) VALUE ZEROS.
+000540 01 TXSTATS          PIC X(16) VALUE SPACES.
+000550*
+000560 01 LIN-CABEC1.
+000570     03 FILLER       PIC X(55) VALUE
+000580        "RELATORIO DE CONCILIACAO STATS X DPNDINSS/DPNDIR".
+000590     03 FILLER       PIC X(77) VALUE SPACES.
+000600*
+000610 01 LIN-CABEC2.
+000620     03 FILLER       PIC X(08) VALUE "CHAPA".
+000630     03 FILLER       PIC X(04) VALUE "SEQ".
+000640     03 FILLER       PIC X(32) VALUE "NOME DO DEPENDENTE".
+000650     03 FILLER       PIC X(18) VALUE "STATUS".
+000660     03 FILLER       PIC X(10) VALUE "INSS".
+000670     03 FILLER       PIC X(10) VALUE "IR".
+000680     03 FILLER       PIC X(50) VALUE SPACES.
+000690*
+000700 01 LIN-DETALHE.
+000710     03 LD-CHAPA     PIC 9(06).
+000720     03 FILLER       PIC X(06) VALUE SPACES.
+000730     03 LD-SEQ       PIC 9(01).
+000740     03 FILLER       PIC X(03) VALUE SPACES.
+000750     03 LD-NOME      PIC X(30).
+000760     03 FILLER       PIC X(02) VALUE SPACES.
+000770     03 LD-STATUS    PIC X(16).
+000780     03 FILLER       PIC X(02) VALUE SPACES.
+000790     03 LD-INSS      PIC X(09).
+000800     03 FILLER       PIC X(01) VALUE SPACES.
+000810     03 LD-IR        PIC X(09).
+000820     03 FILLER       PIC X(43) VALUE SPACES.
+000830*
+000840 01 LIN-TOTAL.
+000850     03 FILLER       PIC X(40) VALUE
+000860        "TOTAL DE DIVERGENCIAS ENCONTRADAS: ".
+000870     03 LT-TOTAL     PIC ZZZ.ZZ9.
+000880     03 FILLER       PIC X(85) VALUE SPACES.
+000890*
+000900 01 LIN-BRANCO       PIC X(132) VALUE SPACES.
+000910*-----------------------------------------------------------------
+000920 PROCEDURE DIVISION.
+000930 0000-MAINLINE.
+000940     PERFORM 1000-INICIALIZA  THRU 1000-EXIT.
+000950     PERFORM 2000-PROCESSA    THRU 2000-EXIT
+000960             UNTIL FIM-ARQUIVO.
+000970     PERFORM 8000-FINALIZA    THRU 8000-EXIT.
+000980     STOP RUN.
+000990*
+001000*---------[ ABERTURA DOS ARQUIVOS E PRIMEIRA LEITURA ]------------
+001010 1000-INICIALIZA.
+001020     OPEN INPUT  CADDPND
+001030     IF ST-ERRO NOT = "00"
+001040        DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADDPND: " ST-ERRO
+001050        STOP RUN
+001060     END-IF
+001070     OPEN OUTPUT RELCONC
+001080     IF ST-ERRO2 NOT = "00"
+001090        DISPLAY "ERRO NA ABERTURA DO ARQUIVO RELCONC: " ST-ERRO2
+001100        STOP RUN
+001110     END-IF
+001120     WRITE LINHA-REL FROM LIN-CABEC1
+001130     WRITE LINHA-REL FROM LIN-BRANCO
+001140     WRITE LINHA-REL FROM LIN-CABEC2
+001150     PERFORM 4000-LER-CADDPND THRU 4000-EXIT.
+001160 1000-EXIT.
+001170     EXIT.
+001180*
+001190*---------[ LACO PRINCIPAL DE PROCESSAMENTO ]---------------------
+001200 2000-PROCESSA.
+001210     IF (STATS = "D" OR STATS = "X")
+001220        AND ((DPNDINSS = "S" OR DPNDINSS = "E")
+001230          OR (DPNDIR   = "S" OR DPNDIR   = "E"))
+001240        PERFORM 3000-TRADUZ-STATUS THRU 3000-EXIT
+001250        MOVE CHAPA    TO LD-CHAPA
+001260        MOVE SEQ      TO LD-SEQ
+001270        MOVE NOMEDPND TO LD-NOME
+001280        MOVE TXSTATS  TO LD-STATUS
+001290        MOVE DPNDINSS TO LD-INSS
+001300        MOVE DPNDIR   TO LD-IR
+001310        WRITE LINHA-REL FROM LIN-DETALHE
+001320        ADD 1 TO W-TOT-DIVERG
+001330     END-IF
+001340     PERFORM 4000-LER-CADDPND THRU 4000-EXIT.
+001350 2000-EXIT.
+001360     EXIT.
+001370*
+001380*---------[ TRADUCAO DO STATUS DO DEPENDENTE ]---------------------
+001390 3000-TRADUZ-STATUS.
+001400     IF STATS = "D" MOVE "DESATIVADA" TO TXSTATS
+001410     ELSE
+001420      IF STATS = "X" MOVE "EX DEPENDENTE" TO TXSTATS
+001430      ELSE
+001440       MOVE "** INVALIDO **" TO TXSTATS.
+001450 3000-EXIT.
+001460     EXIT.
+001470*
+001480*---------[ LEITURA SEQUENCIAL DO CADDPND ]------------------------
+001490 4000-LER-CADDPND.
+001500     READ CADDPND NEXT RECORD
+001510         AT END
+001520            MOVE "S" TO W-FIM-ARQ
+001530         NOT AT END
+001540            NEXT SENTENCE
+001550     END-READ.
+001560 4000-EXIT.
+001570     EXIT.
+001580*
+001590*---------[ TOTAIS E ENCERRAMENTO ]---------------------------------
+001600 8000-FINALIZA.
+001610     WRITE LINHA-REL FROM LIN-BRANCO
+001620     MOVE W-TOT-DIVERG TO LT-TOTAL
+001630     WRITE LINHA-REL FROM LIN-TOTAL
+001640     CLOSE CADDPND
+001650     CLOSE RELCONC.
+001660 8000-EXIT.
+001670     EXIT.
