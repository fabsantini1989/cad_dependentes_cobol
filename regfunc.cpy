@@ -0,0 +1,12 @@
+      *-----------------------------------------------------------------
+      * REGFUNC - LAYOUT DO REGISTRO DO CADASTRO DE FUNCIONARIOS DA
+      * FOLHA DE PAGAMENTO. O CDPND SO LE ESTE ARQUIVO (CADFUNC) PARA
+      * CONFIRMAR QUE A CHAPA INFORMADA PERTENCE A UM FUNCIONARIO
+      * REALMENTE CADASTRADO E ATIVO ANTES DE GRAVAR UM DEPENDENTE.
+      *-----------------------------------------------------------------
+       01 REGFUNC.
+                03 FUNC-CHAPA          PIC 9(06).
+                03 FUNC-NOME           PIC X(30).
+                03 FUNC-SITUACAO       PIC X(01).
+                   88 FUNC-ATIVO             VALUE "A".
+                   88 FUNC-DESLIGADO         VALUE "D".
