@@ -14,8 +14,18 @@
        SELECT CADDPND ASSIGN TO DISK
                     ORGANIZATION IS INDEXED
                     ACCESS MODE  IS DYNAMIC
-                    RECORD KEY   IS CHAPA
+                    RECORD KEY   IS CAD-CHAVE
+                    ALTERNATE RECORD KEY IS CHAPA
+                                 WITH DUPLICATES
                     FILE STATUS  IS ST-ERRO.
+       SELECT LOGDPND ASSIGN TO DISK
+                    ORGANIZATION IS LINE SEQUENTIAL
+                    FILE STATUS  IS ST-ERRO3.
+       SELECT CADFUNC ASSIGN TO DISK
+                    ORGANIZATION IS INDEXED
+                    ACCESS MODE  IS RANDOM
+                    RECORD KEY   IS FUNC-CHAPA
+                    FILE STATUS  IS ST-ERRO2.
       *
       *-----------------------------------------------------------------
        DATA DIVISION.
@@ -23,46 +33,83 @@
        FD CADDPND
                LABEL RECORD IS STANDARD
                VALUE OF FILE-ID IS "CADDPND.DAT".
-       01 REGDPND.
-                03 CHAPA               PIC 9(06).
-                03 SEQ                 PIC 9(01).
-                03 NOMEDPND            PIC X(30).
-                03 GRAU                PIC 9(01).
-				03 DATANASC            PIC 9(08).
-				03 SEXO                PIC X(01).
-				03 DPNDINSS            PIC X(01).
-				03 DPNDIR              PIC X(01).
-				03 STATS               PIC X(01).
+           COPY "regdpnd.cpy".
+      *
+       FD LOGDPND
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "LOGDPND.DAT".
+       01 REGLOG.
+                03 LOG-CHAPA           PIC 9(06).
+                03 LOG-SEQ             PIC 9(01).
+                03 LOG-ACAO            PIC X(01).
+                03 LOG-OPERADOR        PIC X(08).
+                03 LOG-DATA            PIC 9(08).
+                03 LOG-HORA            PIC 9(08).
+                03 LOG-REG-ANTERIOR    PIC X(62).
+                03 LOG-REG-NOVO        PIC X(62).
+      *
+       FD CADFUNC
+               LABEL RECORD IS STANDARD
+               VALUE OF FILE-ID IS "CADFUNC.DAT".
+           COPY "regfunc.cpy".
       *
       *-----------------------------------------------------------------
        WORKING-STORAGE SECTION.
        77 W-SEL          PIC 9(01) VALUE ZEROS.
        77 W-CONT         PIC 9(06) VALUE ZEROS.
+      *------------[ BROWSE DE DEPENDENTES POR CHAPA (LISTAR) ]----------
+       77 W-CHAPA-ALVO   PIC 9(06) VALUE ZEROS.
+       77 W-TAB-QTD      PIC 9(02) VALUE ZEROS.
+       77 W-TAB-POS      PIC 9(02) VALUE ZEROS.
+       01 W-TAB-DEPEND OCCURS 9 TIMES INDEXED BY W-TAB-IDX.
+                03 W-TAB-SEQ       PIC 9(01).
+                03 W-TAB-NOME      PIC X(30).
+                03 W-TAB-GRAU      PIC 9(01).
+                03 W-TAB-DATANASC  PIC 9(08).
+                03 W-TAB-SEXO      PIC X(01).
+                03 W-TAB-INSS      PIC X(01).
+                03 W-TAB-IR        PIC X(01).
+                03 W-TAB-CPF       PIC 9(11).
+                03 W-TAB-ESTUD     PIC X(01).
+                03 W-TAB-STATS     PIC X(01).
        77 W-OPCAO        PIC X(01) VALUE SPACES.
-       77 ST-ERRO        PIC X(02) VALUE "00". 
+       77 ST-ERRO        PIC X(02) VALUE "00".
+       77 ST-ERRO2       PIC X(02) VALUE "00".
+       77 ST-ERRO3       PIC X(02) VALUE "00".
        77 W-ACT          PIC 9(02) VALUE ZEROS.
+       77 W-OPERADOR     PIC X(08) VALUE SPACES.
+       77 W-LOG-ACAO     PIC X(01) VALUE SPACES.
+       77 W-LOG-DATA     PIC 9(08) VALUE ZEROS.
+       77 W-LOG-HORA     PIC 9(08) VALUE ZEROS.
+       01 W-REG-ANTERIOR PIC X(62) VALUE SPACES.
        01 TXGRAU         PIC X(14) VALUE SPACES.
        01 TXSTATS        PIC X(16) VALUE SPACES.
        01 TXSEXO         PIC X(12) VALUE SPACES.
-       01 TXINSS         PIC X(12) VALUE SPACES.	
-       01 TXIR           PIC X(12) VALUE SPACES.	   
+       01 TXINSS         PIC X(12) VALUE SPACES.
+       01 TXIR           PIC X(12) VALUE SPACES.
+       01 TXESTUD        PIC X(08) VALUE SPACES.	   
        77 MENS           PIC X(50) VALUE SPACES.
        77 LIMPA          PIC X(50) VALUE SPACES.
+      *------------[ VALIDACAO DA DATA DE NASCIMENTO ]------------------
+       77 W-DIAS-MES     PIC 9(02) VALUE ZEROS.
+       77 W-QUOC         PIC 9(04) VALUE ZEROS.
+       77 W-RESTO4       PIC 9(02) VALUE ZEROS.
+       77 W-RESTO100     PIC 9(02) VALUE ZEROS.
+       77 W-RESTO400     PIC 9(03) VALUE ZEROS.
+       01 W-DATANASC-WS.
+                03 W-NASC-DD       PIC 9(02).
+                03 W-NASC-MM       PIC 9(02).
+                03 W-NASC-AAAA     PIC 9(04).
+       01 W-DATANASC-COMP.
+                03 W-COMP-AAAA     PIC 9(04).
+                03 W-COMP-MM       PIC 9(02).
+                03 W-COMP-DD       PIC 9(02).
+       01 W-DATA-SIS.
+                03 W-SIS-AAAA      PIC 9(04).
+                03 W-SIS-MM        PIC 9(02).
+                03 W-SIS-DD        PIC 9(02).
       *
-       01 TABGRAU.
-          03 FILLER        PIC X(14) VALUE " ESPOSA".
-          03 FILLER        PIC X(14) VALUE " FILHO(A)".
-          03 FILLER        PIC X(14) VALUE " ENTEADO(A)".
-          03 FILLER        PIC X(14) VALUE " PAI".
-          03 FILLER        PIC X(14) VALUE " MAE".
-          03 FILLER        PIC X(14) VALUE " AVOS".
-          03 FILLER        PIC X(14) VALUE " NETO(A)".
-          03 FILLER        PIC X(14) VALUE " AGREGADO".
-          03 FILLER        PIC X(14) VALUE " RESP. LEGAL".	
-          03 FILLER        PIC X(14) VALUE " OUTROS".
-      *			  
-       01 TABAUX REDEFINES TABGRAU.
-           03 TTIPGRAU        PIC X(14) OCCURS 10 TIMES. 		  
+           COPY "tabgrau.cpy".
       *-----------------------------------------------------------------
        SCREEN SECTION.
        01  CDEPEND REQUIRED BACKGROUND-COLOR 7.
@@ -143,13 +190,19 @@
            05  LINE 14  COLUMN 01 
                VALUE  "  DEPENDENTE INSS :"
 			   FOREGROUND-COLOR  0.			   
-           05  LINE 15  COLUMN 01 
+           05  LINE 15  COLUMN 01
                VALUE  "  DEPENDENTE IMP. RENDA :"
-			   FOREGROUND-COLOR  0.			   
-           05  LINE 16  COLUMN 01 
+			   FOREGROUND-COLOR  0.
+           05  LINE 15  COLUMN 41
+               VALUE  "CPF:"
+			   FOREGROUND-COLOR  0.
+           05  LINE 16  COLUMN 01
                VALUE  "  STATUS :"
-			   FOREGROUND-COLOR  0.			   
-           05  LINE 18  COLUMN 01 
+			   FOREGROUND-COLOR  0.
+           05  LINE 16  COLUMN 31
+               VALUE  "ESTUDANTE:"
+			   FOREGROUND-COLOR  0.
+           05  LINE 18  COLUMN 01
                VALUE  " _______________________________________".
            05  LINE 18  COLUMN 41 
                VALUE  "_______________________________________".			   
@@ -190,15 +243,24 @@
                USING  DPNDIR.
            05  TTXIR
                LINE 15  COLUMN 29  PIC X(12)
-               USING  TXIR.			   
+               USING  TXIR.
+           05  TCPF
+               LINE 15  COLUMN 46  PIC 9(11)
+               USING  CPF.
            05  TSTATS
                LINE 16  COLUMN 12  PIC X(01)
                USING  STATS.
            05  TTXSTATS
                LINE 16  COLUMN 14  PIC X(16)
                USING  TXSTATS.
-      *	   
-       01  TBGR.	   
+           05  TESTUD
+               LINE 16  COLUMN 42  PIC X(01)
+               USING  DPNDESTUD.
+           05  TTXESTUD
+               LINE 16  COLUMN 44  PIC X(08)
+               USING  TXESTUD.
+      *
+       01  TBGR.
 	       05  LINE 08  COLUMN 52
                VALUE  "| ** GRAU DE PARENTESCO **|"
 			   BACKGROUND-COLOR 1
@@ -293,13 +355,37 @@
                     GO TO ROT-FIM
            ELSE
                  NEXT SENTENCE.
-      * 
-      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------               
+      *------------[ ABERTURA/CRIACAO DO LOG DE AUDITORIA ]-------------
+       R0-LOG.
+           OPEN EXTEND LOGDPND
+           IF ST-ERRO3 NOT = "00"
+              OPEN OUTPUT LOGDPND
+              CLOSE LOGDPND
+              OPEN EXTEND LOGDPND.
+      *------------[ ABERTURA DO CADASTRO DE FUNCIONARIOS (FOLHA) ]------
+       R0-FUNC.
+           OPEN INPUT CADFUNC
+           IF ST-ERRO2 NOT = "00"
+              MOVE "*** CADASTRO DE FUNCIONARIOS INDISPONIVEL ***"
+			  TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+      *------------[ IDENTIFICACAO DO OPERADOR ]-------------------------
+       R0-OPERADOR.
+           DISPLAY (20, 10) "LOGIN DO OPERADOR : ".
+           ACCEPT  (20, 31) W-OPERADOR.
+           IF W-OPERADOR = SPACES
+              MOVE "*** LOGIN NAO PODE FICAR EM VAZIO **" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R0-OPERADOR.
+      *
+      *------------[ INICIALIZACAO DAS VARIAVEIS ]---------------------
        R1.
-           MOVE SPACES TO NOMEDPND SEXO DPNDINSS TXSTATS 
+           MOVE SPACES TO NOMEDPND SEXO DPNDINSS TXSTATS
 		   MOVE SPACES TO DPNDIR STATS TXGRAU TXSEXO
 		   MOVE SPACES TO TXINSS TXIR
-           MOVE ZEROS  TO CHAPA SEQ GRAU DATANASC.
+           MOVE SPACES TO W-REG-ANTERIOR
+           MOVE ZEROS  TO CHAPA SEQ GRAU DATANASC CPF.
       *-------------[VISUALIZACAO DA TELA]--------------------------------
            DISPLAY CDEPEND.
       *-------------[ ENTRADA DA CHAPA ]--------------------------------
@@ -322,12 +408,43 @@
            IF CHAPA = ZEROS
                      MOVE "*** DADO NAO PODE SER ZEROS **" TO MENS
                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                     GO TO R2.   
+                     GO TO R2.
+           GO TO R2A.
+      *
+      *-----[ NOVO DEPENDENTE P/ CHAPA JA VALIDADA, SEM RETECLAR ]-------
+      *-----[ (SO ALCANCADA POR GO TO EXPLICITO DE ACE-001)      ]-------
+      *
+       R1A.
+           MOVE SPACES TO NOMEDPND SEXO DPNDINSS TXSTATS
+           MOVE SPACES TO DPNDIR STATS TXGRAU TXSEXO
+           MOVE SPACES TO TXINSS TXIR
+           MOVE SPACES TO W-REG-ANTERIOR
+           MOVE ZEROS  TO SEQ GRAU DATANASC CPF
+           MOVE 0 TO W-SEL
+           DISPLAY CDEPEND
+           GO TO R3.
+       R2A.
+           MOVE CHAPA TO FUNC-CHAPA
+           READ CADFUNC KEY IS FUNC-CHAPA
+           IF ST-ERRO2 = "23"
+              MOVE "*** CHAPA NAO CADASTRADA NA FOLHA ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
+           IF ST-ERRO2 NOT = "00"
+              MOVE "ERRO NA LEITURA DO CADASTRO DE FUNCIONARIOS" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO ROT-FIM.
+           IF FUNC-DESLIGADO
+              MOVE "*** FUNCIONARIO DESLIGADO, DEP. NAO PERMITIDO ***"
+			  TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R2.
        LER-CADMDPND.
            MOVE 0 TO W-SEL
-           READ CADDPND
+           READ CADDPND KEY IS CHAPA
            IF ST-ERRO NOT = "23"
               IF ST-ERRO = "00" OR "02"
+                MOVE REGDPND TO W-REG-ANTERIOR
                 DISPLAY CDEPEND
                 MOVE "*** CHAPA JA CADASTRADA ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
@@ -339,7 +456,7 @@
            ELSE
                 MOVE "*** CHAPA NAO CADASTRADA ***" TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM.
-       R3.       
+       R3.
            ACCEPT TSEQ.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
@@ -347,7 +464,18 @@
            IF SEQ = ZEROS
                      MOVE "*** DADO NAO PODE SER ZEROS **" TO MENS
                      PERFORM ROT-MENS THRU ROT-MENS-FIM
-                     GO TO R3. 		  	   
+                     GO TO R3.
+      *---[ EM ALTERACAO, RECARREGA O REGISTRO DA CHAPA/SEQ DIGITADA ]---
+       R3A.
+           IF W-SEL NOT = 1
+                   GO TO R4.
+           READ CADDPND
+           IF ST-ERRO NOT = "00"
+              MOVE "*** CHAPA/SEQ NAO CADASTRADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R3.
+           MOVE REGDPND TO W-REG-ANTERIOR
+           DISPLAY CDEPEND.
        R4.
            ACCEPT TNOMEDPND.  
            ACCEPT W-ACT FROM ESCAPE KEY
@@ -385,11 +513,40 @@
 		            IF GRAU = "9" MOVE "OUTROS" TO TXGRAU				 
                     GO TO R5.					
        R6.
-		   DISPLAY CDEPEND.	
+		   DISPLAY CDEPEND.
            ACCEPT TDATANASC.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
                    GO TO R5.
+       R6A.
+           MOVE DATANASC TO W-DATANASC-WS
+           IF W-NASC-MM < 01 OR W-NASC-MM > 12
+              MOVE "*** MES INVALIDO NA DATA DE NASCIMENTO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6.
+           IF W-NASC-MM = 01 OR W-NASC-MM = 03 OR W-NASC-MM = 05
+              OR W-NASC-MM = 07 OR W-NASC-MM = 08 OR W-NASC-MM = 10
+              OR W-NASC-MM = 12
+                 MOVE 31 TO W-DIAS-MES
+           ELSE
+              IF W-NASC-MM = 04 OR W-NASC-MM = 06 OR W-NASC-MM = 09
+                 OR W-NASC-MM = 11
+                    MOVE 30 TO W-DIAS-MES
+              ELSE
+                    PERFORM R6A-BISSEXTO THRU R6A-BISSEXTO-FIM.
+           IF W-NASC-DD < 01 OR W-NASC-DD > W-DIAS-MES
+              MOVE "*** DIA INVALIDO PARA O MES INFORMADO ***" TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6.
+           MOVE W-NASC-AAAA TO W-COMP-AAAA
+           MOVE W-NASC-MM   TO W-COMP-MM
+           MOVE W-NASC-DD   TO W-COMP-DD
+           ACCEPT W-DATA-SIS FROM DATE YYYYMMDD
+           IF W-DATANASC-COMP > W-DATA-SIS
+              MOVE "*** DATA DE NASCIMENTO NAO PODE SER FUTURA ***"
+			  TO MENS
+              PERFORM ROT-MENS THRU ROT-MENS-FIM
+              GO TO R6.
        R7.
            ACCEPT TSEXO.
            ACCEPT W-ACT FROM ESCAPE KEY
@@ -432,12 +589,23 @@
              ELSE
 			  GO TO R9.
               DISPLAY TTXIR.					   
+       R9B.
+           ACCEPT TCPF.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R9.
+         R9C.
+           IF DPNDIR = "S" OR DPNDIR = "E"
+              IF CPF = ZEROS OR CPF = SPACES
+                 MOVE "*** CPF OBRIGATORIO P/ DEPENDENTE IR ***" TO MENS
+                 PERFORM ROT-MENS THRU ROT-MENS-FIM
+                 GO TO R9B.
        R10.
 	       DISPLAY DPNDSTATS.
            ACCEPT TSTATS.
            ACCEPT W-ACT FROM ESCAPE KEY
            IF W-ACT = 01
-                   GO TO R9.
+                   GO TO R9B.
          R10A.
            IF STATS = "A" MOVE "ATIVA" TO TXSTATS
            ELSE
@@ -449,8 +617,20 @@
 			  ELSE
                GO TO R10.
 			   DISPLAY TTXSTATS.
+       R10B.
+	       ACCEPT TESTUD.
+           ACCEPT W-ACT FROM ESCAPE KEY
+           IF W-ACT = 01
+                   GO TO R10.
+         R10C.
+           IF DPNDESTUD = "S"  MOVE " SIM" TO TXESTUD
+           ELSE
+            IF DPNDESTUD = "N" MOVE " NAO " TO TXESTUD
+            ELSE
+			 GO TO R10B.
+             DISPLAY TTXESTUD.
       * ------------- VERICAR SE E ALTERACAO -----------------
-           IF W-SEL = 1 
+           IF W-SEL = 1
                 GO TO ALT-OPC.
        INC-OPC.
                 MOVE "S" TO W-OPCAO
@@ -469,12 +649,14 @@
        INC-WR1.
                 WRITE REGDPND
                 IF ST-ERRO = "00"
+                      MOVE "I" TO W-LOG-ACAO
+                      PERFORM ROT-LOG THRU ROT-LOG-FIM
                       MOVE "*** DADOS GRAVADOS *** " TO MENS
                       PERFORM ROT-MENS THRU
 					  ROT-MENS-FIM
                       GO TO R1.
                 IF ST-ERRO = "22"
-                  MOVE "* CHAPA JA EXISTE,DADOS NAO GRAVADOS *"
+                  MOVE "* CHAPA/SEQ JA EXISTE,NAO GRAVADOS *"
 				  TO MENS
                   PERFORM ROT-MENS
 				  THRU ROT-MENS-FIM
@@ -492,21 +674,26 @@
       *****************************************
       *
        ACE-001.
+	            DISPLAY (19, 02) " L = LISTAR DEPENDENTES DA CHAPA".
 	            DISPLAY (20, 02) " N = NOVO REGISTRO".
 				DISPLAY (21, 02) " A = ALTERAR REGISTRO".
 				DISPLAY (22, 02) " E = EXCLUIR REGISTRO".
                 DISPLAY (23, 02) " DIGITE SUA OPCAO: ".
                 ACCEPT (23, 21) W-OPCAO
-                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A" 
-                    AND W-OPCAO NOT = "E" GO TO ACE-001.
+                IF W-OPCAO NOT = "N" AND W-OPCAO NOT = "A"
+                    AND W-OPCAO NOT = "E" AND W-OPCAO NOT = "L"
+                    AND W-OPCAO NOT = "l" GO TO ACE-001.
                 MOVE SPACES TO MENS
                 DISPLAY (23, 12) MENS
                 IF W-OPCAO = "N"
-                   GO TO R1  
+                   GO TO R1A
                 ELSE
                    IF W-OPCAO = "A"
                       MOVE 1 TO W-SEL
-                      GO TO R3.
+                      GO TO R3
+                   ELSE
+                      IF W-OPCAO = "L" OR W-OPCAO = "l"
+                         GO TO LISTAR-001.
       *
        EXC-OPC.
                 DISPLAY (22, 35) "      VOCE DESEJA EXCLUIR (S/N)?:".
@@ -522,12 +709,136 @@
        EXC-DL1.
                 DELETE CADDPND RECORD
                 IF ST-ERRO = "00"
+                   MOVE "E" TO W-LOG-ACAO
+                   PERFORM ROT-LOG THRU ROT-LOG-FIM
                    MOVE "** REGISTRO DEPENDENTE EXCLUIDO **" TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
                 MOVE "ERRO NA EXCLUSAO DO REGISTRO "   TO MENS
                 PERFORM ROT-MENS THRU ROT-MENS-FIM
                 GO TO ROT-FIM.
+      *
+      *****************************************
+      * ROTINA DE LISTAGEM DOS DEPENDENTES DA CHAPA (PF7/PF8) *
+      *****************************************
+      *
+       LISTAR-001.
+                MOVE CHAPA  TO W-CHAPA-ALVO
+                MOVE ZEROS  TO W-TAB-QTD
+                START CADDPND KEY IS = CHAPA
+                IF ST-ERRO NOT = "00"
+                   MOVE "*** SEM DEPENDENTES NESTA CHAPA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ACE-001.
+       LISTAR-002.
+                READ CADDPND NEXT RECORD
+                   AT END GO TO LISTAR-003.
+                IF CHAPA NOT = W-CHAPA-ALVO
+                   GO TO LISTAR-003.
+                ADD 1 TO W-TAB-QTD
+                MOVE SEQ      TO W-TAB-SEQ (W-TAB-QTD)
+                MOVE NOMEDPND TO W-TAB-NOME (W-TAB-QTD)
+                MOVE GRAU     TO W-TAB-GRAU (W-TAB-QTD)
+                MOVE DATANASC TO W-TAB-DATANASC (W-TAB-QTD)
+                MOVE SEXO     TO W-TAB-SEXO (W-TAB-QTD)
+                MOVE DPNDINSS TO W-TAB-INSS (W-TAB-QTD)
+                MOVE DPNDIR   TO W-TAB-IR (W-TAB-QTD)
+                MOVE CPF      TO W-TAB-CPF (W-TAB-QTD)
+                MOVE DPNDESTUD TO W-TAB-ESTUD (W-TAB-QTD)
+                MOVE STATS    TO W-TAB-STATS (W-TAB-QTD)
+                IF W-TAB-QTD < 9
+                   GO TO LISTAR-002.
+       LISTAR-003.
+                IF W-TAB-QTD = ZEROS
+                   MOVE "*** SEM DEPENDENTES NESTA CHAPA ***" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ACE-001.
+                MOVE 1 TO W-TAB-POS.
+       LISTAR-004.
+                PERFORM LISTAR-EXIBE THRU LISTAR-EXIBE-FIM.
+       LISTAR-005.
+                DISPLAY (19, 02) "PF7=ANT PF8=PROX ENTER=SEL ESC=SAIR".
+                ACCEPT (23, 21) W-OPCAO
+                ACCEPT W-ACT FROM ESCAPE KEY
+                IF W-ACT = 01
+                   GO TO R1.
+                IF W-ACT NOT = 08
+                   GO TO LISTAR-005B.
+                IF W-TAB-POS > 1
+                   SUBTRACT 1 FROM W-TAB-POS
+                   GO TO LISTAR-004.
+                MOVE W-TAB-QTD TO W-TAB-POS.
+                GO TO LISTAR-004.
+       LISTAR-005B.
+                IF W-ACT NOT = 09
+                   GO TO LISTAR-SELECIONA.
+                IF W-TAB-POS < W-TAB-QTD
+                   ADD 1 TO W-TAB-POS
+                   GO TO LISTAR-004.
+                MOVE 1 TO W-TAB-POS.
+                GO TO LISTAR-004.
+       LISTAR-SELECIONA.
+                MOVE W-CHAPA-ALVO           TO CHAPA
+                MOVE W-TAB-SEQ (W-TAB-POS)  TO SEQ
+                READ CADDPND
+                IF ST-ERRO NOT = "00"
+                   MOVE "ERRO NA LEITURA ARQUIVO CADDPND" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM
+                   GO TO ROT-FIM.
+                MOVE REGDPND TO W-REG-ANTERIOR
+                DISPLAY CDEPEND
+                GO TO ACE-001.
+      *---------[ MONTA A TELA DO DEPENDENTE NA POSICAO ATUAL ]---------
+       LISTAR-EXIBE.
+                MOVE W-CHAPA-ALVO              TO CHAPA
+                MOVE W-TAB-SEQ (W-TAB-POS)     TO SEQ
+                MOVE W-TAB-NOME (W-TAB-POS)    TO NOMEDPND
+                MOVE W-TAB-GRAU (W-TAB-POS)    TO GRAU
+                MOVE W-TAB-DATANASC (W-TAB-POS) TO DATANASC
+                MOVE W-TAB-SEXO (W-TAB-POS)    TO SEXO
+                MOVE W-TAB-INSS (W-TAB-POS)    TO DPNDINSS
+                MOVE W-TAB-IR (W-TAB-POS)      TO DPNDIR
+                MOVE W-TAB-CPF (W-TAB-POS)     TO CPF
+                MOVE W-TAB-ESTUD (W-TAB-POS)   TO DPNDESTUD
+                MOVE W-TAB-STATS (W-TAB-POS)   TO STATS
+                MOVE TTIPGRAU (GRAU + 1)       TO TXGRAU
+                IF SEXO = "M" OR "m" MOVE " MASCULINO" TO TXSEXO
+                ELSE
+                 IF SEXO = "F" OR "f" MOVE " FEMENINO " TO TXSEXO
+                 ELSE
+                  MOVE SPACES TO TXSEXO.
+                IF DPNDINSS = "S" MOVE " SIM" TO TXINSS
+                ELSE
+                 IF DPNDINSS = "N" MOVE " NAO " TO TXINSS
+                 ELSE
+                  IF DPNDINSS = "E" MOVE " ESPECIAL " TO TXINSS
+                  ELSE
+                   MOVE SPACES TO TXINSS.
+                IF DPNDIR = "S" MOVE " SIM" TO TXIR
+                ELSE
+                 IF DPNDIR = "N" MOVE " NAO " TO TXIR
+                 ELSE
+                  IF DPNDIR = "E" MOVE " ESPECIAL " TO TXIR
+                  ELSE
+                   MOVE SPACES TO TXIR.
+                IF DPNDESTUD = "S" MOVE " SIM" TO TXESTUD
+                ELSE
+                 IF DPNDESTUD = "N" MOVE " NAO " TO TXESTUD
+                 ELSE
+                  MOVE SPACES TO TXESTUD.
+                IF STATS = "A" MOVE "ATIVA" TO TXSTATS
+                ELSE
+                 IF STATS = "S" MOVE "SUSPENSA" TO TXSTATS
+                 ELSE
+                  IF STATS = "D" MOVE "DESATIVADA" TO TXSTATS
+                  ELSE
+                   IF STATS = "X" MOVE "EX DEPENDENTE" TO TXSTATS
+                   ELSE
+                    MOVE SPACES TO TXSTATS.
+                DISPLAY CDEPEND
+                DISPLAY (18, 02) "DEP " W-TAB-POS " DE " W-TAB-QTD.
+       LISTAR-EXIBE-FIM.
+                EXIT.
       *
        ALT-OPC.
                 DISPLAY (20, 29) "ALTERAR  (S/N) : ".
@@ -543,6 +854,8 @@
        ALT-RW1.
                 REWRITE REGDPND
                 IF ST-ERRO = "00" OR "02"
+                   MOVE "A" TO W-LOG-ACAO
+                   PERFORM ROT-LOG THRU ROT-LOG-FIM
                    MOVE "*** REGISTRO ALTERADO ***         " TO MENS
                    PERFORM ROT-MENS THRU ROT-MENS-FIM
                    GO TO R1.
@@ -552,8 +865,46 @@
       *-------------------------------------------------------------------------------------------
        ROT-FIM.
            CLOSE CADDPND.
+           CLOSE LOGDPND.
+           CLOSE CADFUNC.
            STOP RUN.
 
+      *---------[ ROTINA DE ANO BISSEXTO P/ VALIDACAO DE DATA ]---------
+       R6A-BISSEXTO.
+                DIVIDE W-NASC-AAAA BY 4   GIVING W-QUOC
+                       REMAINDER W-RESTO4
+                DIVIDE W-NASC-AAAA BY 100 GIVING W-QUOC
+                       REMAINDER W-RESTO100
+                DIVIDE W-NASC-AAAA BY 400 GIVING W-QUOC
+                       REMAINDER W-RESTO400
+                IF (W-RESTO4 = 0 AND W-RESTO100 NOT = 0)
+                    OR W-RESTO400 = 0
+                   MOVE 29 TO W-DIAS-MES
+                ELSE
+                   MOVE 28 TO W-DIAS-MES.
+       R6A-BISSEXTO-FIM.
+                EXIT.
+      *---------[ ROTINA DE LOG DE AUDITORIA ]---------------------
+       ROT-LOG.
+                ACCEPT W-LOG-DATA FROM DATE YYYYMMDD
+                ACCEPT W-LOG-HORA FROM TIME
+                MOVE CHAPA         TO LOG-CHAPA
+                MOVE SEQ           TO LOG-SEQ
+                MOVE W-LOG-ACAO    TO LOG-ACAO
+                MOVE W-OPERADOR    TO LOG-OPERADOR
+                MOVE W-LOG-DATA    TO LOG-DATA
+                MOVE W-LOG-HORA    TO LOG-HORA
+                MOVE W-REG-ANTERIOR TO LOG-REG-ANTERIOR
+                IF W-LOG-ACAO = "E"
+                   MOVE SPACES     TO LOG-REG-NOVO
+                ELSE
+                   MOVE REGDPND    TO LOG-REG-NOVO.
+                WRITE REGLOG
+                IF ST-ERRO3 NOT = "00"
+                   MOVE "ERRO NA GRAVACAO DO LOG DE AUDITORIA" TO MENS
+                   PERFORM ROT-MENS THRU ROT-MENS-FIM.
+       ROT-LOG-FIM.
+                EXIT.
       *---------[ ROTINA DE MENSAGEM ]---------------------
        ROT-MENS.
                 MOVE ZEROS TO W-CONT.
