@@ -0,0 +1,233 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SUSDPND.
+000030 AUTHOR. SANTINI SOLUTIONS.
+000040 INSTALLATION. DEPARTAMENTO DE PESSOAL.
+000050 DATE-WRITTEN. 09/08/2026.
+000060 DATE-COMPILED.
+000070***********************************************************
+000080* BAIXA AUTOMATICA DE DEPENDENTES QUE ATINGIRAM A IDADE    *
+000090* LIMITE PARA O GRAU (FILHO(A)/ENTEADO(A) ATIVOS). LE O    *
+000100* CADDPND, CALCULA A IDADE A PARTIR DE DATANASC E REWRITE  *
+000110* O STATS PARA "X" (EX DEPENDENTE) QUANDO A IDADE LIMITE   *
+000120* E ATINGIDA, EMITINDO RELATORIO DOS REGISTROS ALTERADOS.  *
+000121* HA DUAS IDADES LIMITE POR EXECUCAO (PARAMETROS DE        *
+000122* CONSOLE): UMA PARA DEPENDENTES NAO ESTUDANTES E OUTRA,   *
+000123* MAIS ALTA, PARA OS MARCADOS COMO ESTUDANTE (DPNDESTUD =  *
+000124* "S"), CONFORME O FLAG GRAVADO NO CADASTRO PELO CDPND.    *
+000130***********************************************************
+000140* HISTORICO DE ALTERACOES
+000150* DATA       AUTOR   DESCRICAO
+000160* 09/08/2026 SSM     PROGRAMA CRIADO
+000165* 09/08/2026 SSM     IDADE LIMITE DIFERENCIADA P/ ESTUDANTE
+000170*----------------------------------------------------------------
+000180 ENVIRONMENT DIVISION.
+000190 CONFIGURATION SECTION.
+000200 SPECIAL-NAMES.
+000210               DECIMAL-POINT IS COMMA.
+000220 INPUT-OUTPUT SECTION.
+000230 FILE-CONTROL.
+000240     SELECT CADDPND ASSIGN TO DISK
+000250              ORGANIZATION IS INDEXED
+000260              ACCESS MODE  IS SEQUENTIAL
+000270              RECORD KEY   IS CAD-CHAVE
+000280              ALTERNATE RECORD KEY IS CHAPA
+000290                           WITH DUPLICATES
+000300              FILE STATUS  IS ST-ERRO.
+000310     SELECT RELSUSP ASSIGN TO DISK
+000320              ORGANIZATION IS LINE SEQUENTIAL
+000330              FILE STATUS  IS ST-ERRO2.
+000340*
+000350*-----------------------------------------------------------------
+000360 DATA DIVISION.
+000370 FILE SECTION.
+000380 FD CADDPND
+000390         LABEL RECORD IS STANDARD
+000400         VALUE OF FILE-ID IS "CADDPND.DAT".
+000410     COPY "regdpnd.cpy".
+000420*
+000430 FD RELSUSP
+000440         LABEL RECORD IS STANDARD
+000450         VALUE OF FILE-ID IS "RELSUSP.LST".
+000460 01 LINHA-REL                  PIC X(132).
+000470*-----------------------------------------------------------------
+000480 WORKING-STORAGE SECTION.
+000490 77 ST-ERRO          PIC X(02) VALUE "00".
+000500 77 ST-ERRO2         PIC X(02) VALUE "00".
+000510 77 W-FIM-ARQ        PIC X(01) VALUE "N".
+000520     88 FIM-ARQUIVO              VALUE "S".
+000530 77 W-TOT-BAIXADOS   PIC 9(06) VALUE ZEROS.
+000540*
+000550*---------[ PARAMETROS DE IDADE LIMITE (21 P/ NAO ESTUDANTE ]--------
+000560*---------[ E 24 P/ ESTUDANTE, OU OUTRAS, VIA CONSOLE)     ]--------
+000570 77 W-IDADE-PADRAO       PIC 9(02) VALUE 21.
+000575 77 W-IDADE-PADRAO-ESTUD PIC 9(02) VALUE 24.
+000580 77 W-PARM-IDADE         PIC 9(02) VALUE ZEROS.
+000585 77 W-PARM-IDADE-ESTUD   PIC 9(02) VALUE ZEROS.
+000590 77 W-IDADE-CORTE        PIC 9(02) VALUE ZEROS.
+000595 77 W-IDADE-CORTE-ESTUD  PIC 9(02) VALUE ZEROS.
+000600 77 W-IDADE              PIC S9(03) VALUE ZEROS.
+000610*
+000620 01 W-DATA-SIS.
+000630     03 W-SIS-AAAA   PIC 9(04).
+000640     03 W-SIS-MM     PIC 9(02).
+000650     03 W-SIS-DD     PIC 9(02).
+000660*
+000670 01 W-DATANASC-WS.
+000680     03 W-NASC-DD    PIC 9(02).
+000690     03 W-NASC-MM    PIC 9(02).
+000700     03 W-NASC-AAAA  PIC 9(04).
+000710*
+000720 01 LIN-CABEC1.
+000730     03 FILLER       PIC X(45) VALUE
+000740        "RELATORIO DE DEPENDENTES BAIXADOS POR IDADE".
+000750     03 FILLER       PIC X(20) VALUE "IDADE LIMITE:".
+000760     03 LC1-LIMITE   PIC Z9.
+000765     03 FILLER       PIC X(03) VALUE SPACES.
+000766     03 FILLER       PIC X(20) VALUE "LIMITE ESTUDANTE:".
+000767     03 LC1-LIMITE-ESTUD PIC Z9.
+000770     03 FILLER       PIC X(40) VALUE SPACES.
+000780*
+000790 01 LIN-CABEC2.
+000800     03 FILLER       PIC X(08) VALUE "CHAPA".
+000810     03 FILLER       PIC X(04) VALUE "SEQ".
+000820     03 FILLER       PIC X(32) VALUE "NOME DO DEPENDENTE".
+000830     03 FILLER       PIC X(14) VALUE "DATA NASC.".
+000840     03 FILLER       PIC X(08) VALUE "IDADE".
+000850     03 FILLER       PIC X(66) VALUE SPACES.
+000860*
+000870 01 LIN-DETALHE.
+000880     03 LD-CHAPA     PIC 9(06).
+000890     03 FILLER       PIC X(06) VALUE SPACES.
+000900     03 LD-SEQ       PIC 9(01).
+000910     03 FILLER       PIC X(03) VALUE SPACES.
+000920     03 LD-NOME      PIC X(30).
+000930     03 FILLER       PIC X(02) VALUE SPACES.
+000940     03 LD-DATANASC  PIC 99/99/9999.
+000950     03 FILLER       PIC X(04) VALUE SPACES.
+000960     03 LD-IDADE     PIC Z9.
+000970     03 FILLER       PIC X(64) VALUE SPACES.
+000980*
+000990 01 LIN-TOTAL.
+001000     03 FILLER       PIC X(40) VALUE
+001010        "TOTAL DE DEPENDENTES BAIXADOS: ".
+001020     03 LT-TOTAL     PIC ZZZ.ZZ9.
+001030     03 FILLER       PIC X(85) VALUE SPACES.
+001040*
+001050 01 LIN-BRANCO       PIC X(132) VALUE SPACES.
+001060*-----------------------------------------------------------------
+001070 PROCEDURE DIVISION.
+001080 0000-MAINLINE.
+001090     PERFORM 1000-INICIALIZA  THRU 1000-EXIT.
+001100     PERFORM 2000-PROCESSA    THRU 2000-EXIT
+001110             UNTIL FIM-ARQUIVO.
+001120     PERFORM 8000-FINALIZA    THRU 8000-EXIT.
+001130     STOP RUN.
+001140*
+001150*---------[ ABERTURA, PARAMETROS E PRIMEIRA LEITURA ]-------------
+001160 1000-INICIALIZA.
+001170     OPEN I-O    CADDPND
+001180     IF ST-ERRO NOT = "00"
+001190        DISPLAY "ERRO NA ABERTURA DO ARQUIVO CADDPND: " ST-ERRO
+001200        STOP RUN
+001210     END-IF
+001220     OPEN OUTPUT RELSUSP
+001230     IF ST-ERRO2 NOT = "00"
+001240        DISPLAY "ERRO NA ABERTURA DO ARQUIVO RELSUSP: " ST-ERRO2
+001250        STOP RUN
+001260     END-IF
+001270     DISPLAY "IDADE LIMITE (ENTER = " W-IDADE-PADRAO " ANOS): "
+001280         WITH NO ADVANCING
+001290     ACCEPT W-PARM-IDADE
+001300     IF W-PARM-IDADE = ZEROS
+001310        MOVE W-IDADE-PADRAO TO W-IDADE-CORTE
+001320     ELSE
+001330        MOVE W-PARM-IDADE   TO W-IDADE-CORTE
+001340     END-IF
+001341     DISPLAY "IDADE LIMITE ESTUDANTE (ENTER = "
+001342         W-IDADE-PADRAO-ESTUD " ANOS): " WITH NO ADVANCING
+001343     ACCEPT W-PARM-IDADE-ESTUD
+001344     IF W-PARM-IDADE-ESTUD = ZEROS
+001345        MOVE W-IDADE-PADRAO-ESTUD TO W-IDADE-CORTE-ESTUD
+001346     ELSE
+001347        MOVE W-PARM-IDADE-ESTUD   TO W-IDADE-CORTE-ESTUD
+001348     END-IF
+001350     MOVE W-IDADE-CORTE       TO LC1-LIMITE
+001355     MOVE W-IDADE-CORTE-ESTUD TO LC1-LIMITE-ESTUD
+001360     ACCEPT W-DATA-SIS FROM DATE YYYYMMDD
+001370     WRITE LINHA-REL FROM LIN-CABEC1
+001380     WRITE LINHA-REL FROM LIN-BRANCO
+001390     WRITE LINHA-REL FROM LIN-CABEC2
+001400     PERFORM 4000-LER-CADDPND THRU 4000-EXIT.
+001410 1000-EXIT.
+001420     EXIT.
+001430*
+001440*---------[ LACO PRINCIPAL DE PROCESSAMENTO ]---------------------
+001450 2000-PROCESSA.
+001460     IF (GRAU = 1 OR GRAU = 2) AND STATS = "A"
+001470        PERFORM 3000-CALCULA-IDADE THRU 3000-EXIT
+001475        IF DPNDESTUD = "S"
+001480           IF W-IDADE >= W-IDADE-CORTE-ESTUD
+001490              PERFORM 5000-BAIXA-DEPENDENTE THRU 5000-EXIT
+001495           END-IF
+001496        ELSE
+001497           IF W-IDADE >= W-IDADE-CORTE
+001498              PERFORM 5000-BAIXA-DEPENDENTE THRU 5000-EXIT
+001499           END-IF
+001500        END-IF
+001510     END-IF
+001520     PERFORM 4000-LER-CADDPND THRU 4000-EXIT.
+001530 2000-EXIT.
+001540     EXIT.
+001550*
+001560*---------[ CALCULO DE IDADE A PARTIR DE DATANASC ]----------------
+001570 3000-CALCULA-IDADE.
+001580     MOVE DATANASC TO W-DATANASC-WS
+001590     COMPUTE W-IDADE = W-SIS-AAAA - W-NASC-AAAA
+001600     IF W-SIS-MM < W-NASC-MM
+001610        SUBTRACT 1 FROM W-IDADE
+001620     ELSE
+001630        IF W-SIS-MM = W-NASC-MM AND W-SIS-DD < W-NASC-DD
+001640           SUBTRACT 1 FROM W-IDADE
+001650        END-IF
+001660     END-IF.
+001670 3000-EXIT.
+001680     EXIT.
+001690*
+001700*---------[ LEITURA SEQUENCIAL DO CADDPND ]------------------------
+001710 4000-LER-CADDPND.
+001720     READ CADDPND NEXT RECORD
+001730         AT END
+001740            MOVE "S" TO W-FIM-ARQ
+001750         NOT AT END
+001760            NEXT SENTENCE
+001770     END-READ.
+001780 4000-EXIT.
+001790     EXIT.
+001800*
+001810*---------[ BAIXA DO DEPENDENTE E IMPRESSAO DA LINHA ]-------------
+001820 5000-BAIXA-DEPENDENTE.
+001830     MOVE "X" TO STATS
+001840     REWRITE REGDPND
+001850     IF ST-ERRO NOT = "00" AND ST-ERRO NOT = "02"
+001860        DISPLAY "ERRO NO REWRITE DO CADDPND: " ST-ERRO
+001870        STOP RUN
+001880     END-IF
+001890     MOVE CHAPA    TO LD-CHAPA
+001900     MOVE SEQ      TO LD-SEQ
+001910     MOVE NOMEDPND TO LD-NOME
+001920     MOVE DATANASC TO LD-DATANASC
+001930     MOVE W-IDADE  TO LD-IDADE
+001940     WRITE LINHA-REL FROM LIN-DETALHE
+001950     ADD 1 TO W-TOT-BAIXADOS.
+001960 5000-EXIT.
+001970     EXIT.
+001980*
+001990*---------[ TOTAIS E ENCERRAMENTO ]---------------------------------
+002000 8000-FINALIZA.
+002010     WRITE LINHA-REL FROM LIN-BRANCO
+002020     MOVE W-TOT-BAIXADOS TO LT-TOTAL
+002030     WRITE LINHA-REL FROM LIN-TOTAL
+002040     CLOSE CADDPND
+002050     CLOSE RELSUSP.
+002060 8000-EXIT.
+002070     EXIT.
