@@ -0,0 +1,17 @@
+      *-----------------------------------------------------------------
+      * REGDPND - LAYOUT DO REGISTRO DO CADASTRO DE DEPENDENTES
+      * COPIADO PELO CDPND E PELOS PROGRAMAS BATCH QUE LEEM CADDPND
+      *-----------------------------------------------------------------
+       01 REGDPND.
+                03 CAD-CHAVE.
+                   05 CHAPA            PIC 9(06).
+                   05 SEQ              PIC 9(01).
+                03 NOMEDPND            PIC X(30).
+                03 GRAU                PIC 9(01).
+                03 DATANASC            PIC 9(08).
+                03 SEXO                PIC X(01).
+                03 DPNDINSS            PIC X(01).
+                03 DPNDIR              PIC X(01).
+                03 CPF                 PIC 9(11).
+                03 DPNDESTUD           PIC X(01).
+                03 STATS               PIC X(01).
