@@ -0,0 +1,18 @@
+      *-----------------------------------------------------------------
+      * TABGRAU - TABELA DE GRAU DE PARENTESCO, USADA PELO CDPND NA TELA
+      * E PELOS PROGRAMAS BATCH QUE PRECISAM TRADUZIR O CAMPO GRAU
+      *-----------------------------------------------------------------
+       01 TABGRAU.
+          03 FILLER        PIC X(14) VALUE " ESPOSA".
+          03 FILLER        PIC X(14) VALUE " FILHO(A)".
+          03 FILLER        PIC X(14) VALUE " ENTEADO(A)".
+          03 FILLER        PIC X(14) VALUE " PAI".
+          03 FILLER        PIC X(14) VALUE " MAE".
+          03 FILLER        PIC X(14) VALUE " AVOS".
+          03 FILLER        PIC X(14) VALUE " NETO(A)".
+          03 FILLER        PIC X(14) VALUE " AGREGADO".
+          03 FILLER        PIC X(14) VALUE " RESP. LEGAL".
+          03 FILLER        PIC X(14) VALUE " OUTROS".
+      *
+       01 TABAUX REDEFINES TABGRAU.
+           03 TTIPGRAU        PIC X(14) OCCURS 10 TIMES.
